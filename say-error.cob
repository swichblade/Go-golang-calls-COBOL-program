@@ -0,0 +1,33 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAY-ERROR.
+000030 AUTHOR. J-MILLER.
+000040 INSTALLATION. CORPORATE-DATA-PROCESSING.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 JM    ORIGINAL VERSION - CALLBACK SO THE GO SIDE OF
+000120*                  THE BRIDGE GETS A JOB-LOG LINE WHEN DATATYP
+000130*                  REJECTS AN UNAUTHORIZED ARG1 OR HITS A SIZE
+000140*                  ERROR DURING THE ARITHMETIC, INSTEAD OF ONLY
+000150*                  FINDING OUT FROM THE RETURN CODE. SHARES ITS
+000160*                  ARG LAYOUT WITH DATATYP VIA COPYBOOK DTARGS SO
+000170*                  THE TWO CAN NEVER DRIFT OUT OF SYNC.
+000180* 08/08/2026 JM    DROPPED THE UNREACHABLE 0000-MAINLINE-EXIT
+000190*                  PARAGRAPH - 0000-MAINLINE ALWAYS LEAVES VIA
+000200*                  EXIT PROGRAM BEFORE REACHING IT.
+000210*================================================================
+000220 ENVIRONMENT DIVISION.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 LINKAGE SECTION.
+000260     COPY DTARGS.
+000270 PROCEDURE DIVISION USING ARG1 ARG2.
+000280*================================================================
+000290* 0000-MAINLINE - REPORT THE FAILING ARG1/ARG2 TO THE JOB LOG
+000300*================================================================
+000310 0000-MAINLINE.
+000320     DISPLAY "SAY-ERROR: ARG1=" ARG1 " ARG2=" ARG2.
+000330     EXIT PROGRAM.
