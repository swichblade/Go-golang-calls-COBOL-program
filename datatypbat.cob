@@ -0,0 +1,194 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DATATYPBAT.
+000030 AUTHOR. J-MILLER.
+000040 INSTALLATION. CORPORATE-DATA-PROCESSING.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 JM    ORIGINAL VERSION - UNATTENDED BATCH DRIVER
+000120*                  FOR DATATYP. READS DTBATCH TUPLE BY TUPLE AND
+000130*                  CALLS DATATYP FOR EACH ONE. WRITES A
+000140*                  CHECKPOINT TO DTCKPT EVERY CK-INTERVAL
+000150*                  RECORDS SO A RESTART PICKS UP WHERE THE LAST
+000160*                  CHECKPOINT LEFT OFF INSTEAD OF REPROCESSING
+000170*                  THE WHOLE FILE.
+000180* 08/08/2026 JM    SEE COPYBOOKS/DTBREC.CPY FOR WHAT HAPPENS TO
+000190*                  BR-ARG4/BR-ARG5/BR-ARG6/BR-ARG7 AFTER THE
+000200*                  FIRST TUPLE FOR A GIVEN BR-ARG1 - DATATYP'S
+000210*                  MASTER FILE TAKES OVER THE RUNNING BALANCE
+000220*                  FROM THERE.
+000230* 08/08/2026 JM    CHANGED WS-CKPT-INTERVAL FROM 100 TO 1.
+000240*                  DATATYP REWRITES AND CLOSES DTMASTER ON EVERY
+000250*                  SINGLE CALL, SO A CODE'S RUNNING BALANCE IS
+000260*                  ALREADY DURABLE PAST THAT CALL - A CHECKPOINT
+000270*                  TAKEN ONLY EVERY 100 RECORDS LAGGED BEHIND
+000280*                  THAT, SO A RESTART AFTER AN ABEND BETWEEN
+000290*                  CHECKPOINTS REPLAYED RECORDS DATATYP HAD
+000300*                  ALREADY APPLIED TO THE MASTER, DOUBLE-POSTING
+000310*                  THE ARITHMETIC AND DOUBLE-WRITING THEIR DTAUDIT
+000320*                  RECORDS. CHECKING IN AFTER EVERY RECORD COSTS
+000330*                  ONE MORE SMALL DTCKPT REWRITE PER RECORD BUT
+000340*                  MATCHES THE GRANULARITY DATATYP ALREADY COMMITS
+000350*                  AT, WHICH IS WHAT MAKES A RESTART SAFE TO
+000360*                  REPLAY. ALSO ADDED THE FILE STATUS CHECKS ON
+000370*                  OPEN INPUT DTBATCH-FILE AND OPEN OUTPUT
+000380*                  CKPT-FILE THAT DATATYP ALREADY DOES ON ITS OWN
+000390*                  FILES, AND DROPPED THE UNREACHABLE
+000400*                  0000-MAINLINE-EXIT PARAGRAPH.
+000410*================================================================
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT DTBATCH-FILE ASSIGN TO "DTBATCH"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-BATCH-STATUS.
+000480     SELECT CKPT-FILE ASSIGN TO "DTCKPT"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-CKPT-STATUS.
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  DTBATCH-FILE.
+000540     COPY DTBREC.
+000550 FD  CKPT-FILE.
+000560 01  CKPT-RECORD.
+000570     05  CK-RECORD-COUNT          PIC 9(09).
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-BATCH-STATUS              PIC X(02).
+000600 01  WS-CKPT-STATUS               PIC X(02).
+000610 01  WS-BATCH-EOF-SW              PIC X(01) VALUE "N".
+000620     88  WS-BATCH-EOF                        VALUE "Y".
+000630 01  WS-CKPT-COUNT                PIC 9(09) COMP.
+000640 01  WS-CKPT-INTERVAL             PIC 9(09) COMP VALUE 1.
+000650 01  WS-RECS-READ                 PIC 9(09) COMP VALUE 0.
+000660 01  WS-RECS-SINCE-CKPT           PIC 9(09) COMP VALUE 0.
+000670 01  WS-BATCH-ARG8                PIC X(01) VALUE SPACE.
+000680 PROCEDURE DIVISION.
+000690*================================================================
+000700* 0000-MAINLINE - DRIVE THE WHOLE BATCH RUN
+000710*================================================================
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000740     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+000750     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000760     STOP RUN.
+000770
+000780*================================================================
+000790* 1000-INITIALIZE - OPEN THE INPUT AND FAST-FORWARD PAST ANY
+000800* RECORDS A PRIOR RUN ALREADY CHECKPOINTED PAST
+000810*================================================================
+000820 1000-INITIALIZE.
+000830     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+000840     OPEN INPUT DTBATCH-FILE.
+000850     IF WS-BATCH-STATUS NOT = "00"
+000860         DISPLAY "DATATYPBAT-W02 BATCH FILE OPEN STATUS "
+000870                 WS-BATCH-STATUS
+000880     END-IF.
+000890     IF WS-CKPT-COUNT > 0
+000900         DISPLAY "DATATYPBAT-I02 RESTARTING AFTER RECORD "
+000910                 WS-CKPT-COUNT
+000920         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+000930     END-IF.
+000940 1000-EXIT.
+000950     EXIT.
+000960
+000970 1100-READ-CHECKPOINT.
+000980     MOVE 0 TO WS-CKPT-COUNT.
+000990     OPEN INPUT CKPT-FILE.
+001000     IF WS-CKPT-STATUS = "00"
+001010         READ CKPT-FILE
+001020             NOT AT END
+001030                 MOVE CK-RECORD-COUNT TO WS-CKPT-COUNT
+001040         END-READ
+001050         CLOSE CKPT-FILE
+001060     END-IF.
+001070 1100-EXIT.
+001080     EXIT.
+001090
+001100 1200-SKIP-TO-CHECKPOINT.
+001110     PERFORM 1210-SKIP-ONE-RECORD
+001120         UNTIL WS-RECS-READ >= WS-CKPT-COUNT
+001130            OR WS-BATCH-EOF.
+001140 1200-EXIT.
+001150     EXIT.
+001160
+001170 1210-SKIP-ONE-RECORD.
+001180     READ DTBATCH-FILE
+001190         AT END
+001200             SET WS-BATCH-EOF TO TRUE
+001210         NOT AT END
+001220             ADD 1 TO WS-RECS-READ
+001230     END-READ.
+001240 1210-EXIT.
+001250     EXIT.
+001260
+001270*================================================================
+001280* 2000-PROCESS-BATCH - CALL DATATYP FOR EVERY REMAINING RECORD
+001290*================================================================
+001300 2000-PROCESS-BATCH.
+001310     PERFORM 2100-PROCESS-ONE-RECORD
+001320         UNTIL WS-BATCH-EOF.
+001330 2000-EXIT.
+001340     EXIT.
+001350
+001360 2100-PROCESS-ONE-RECORD.
+001370     READ DTBATCH-FILE
+001380         AT END
+001390             SET WS-BATCH-EOF TO TRUE
+001400         NOT AT END
+001410             PERFORM 2200-CALL-DATATYP THRU 2200-EXIT
+001420             ADD 1 TO WS-RECS-READ
+001430             ADD 1 TO WS-RECS-SINCE-CKPT
+001440             IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+001450                 PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+001460             END-IF
+001470     END-READ.
+001480 2100-EXIT.
+001490     EXIT.
+001500
+001510 2200-CALL-DATATYP.
+001520     CALL "DATATYP" USING BR-ARG1 BR-ARG2 BR-ARG4 BR-ARG5
+001530                           BR-ARG6 BR-ARG7 WS-BATCH-ARG8
+001540     END-CALL.
+001550     IF RETURN-CODE NOT = 0
+001560         DISPLAY "DATATYPBAT-W01 DATATYP RETURNED " RETURN-CODE
+001570                 " AT RECORD " WS-RECS-READ
+001580     END-IF.
+001590 2200-EXIT.
+001600     EXIT.
+001610
+001620 2300-WRITE-CHECKPOINT.
+001630     MOVE WS-RECS-READ TO CK-RECORD-COUNT.
+001640     OPEN OUTPUT CKPT-FILE.
+001650     IF WS-CKPT-STATUS NOT = "00"
+001660         DISPLAY "DATATYPBAT-W03 CHECKPOINT FILE OPEN STATUS "
+001670                 WS-CKPT-STATUS
+001680     END-IF.
+001690     WRITE CKPT-RECORD.
+001700     CLOSE CKPT-FILE.
+001710     MOVE 0 TO WS-RECS-SINCE-CKPT.
+001720     DISPLAY "DATATYPBAT-I01 CHECKPOINT WRITTEN AT RECORD "
+001730             WS-RECS-READ.
+001740 2300-EXIT.
+001750     EXIT.
+001760
+001770*================================================================
+001780* 9999-TERMINATE - CLOSE THE INPUT AND CLEAR THE CHECKPOINT ON A
+001790* CLEAN FINISH SO THE NEXT RUN STARTS FROM THE BEGINNING
+001800*================================================================
+001810 9999-TERMINATE.
+001820     CLOSE DTBATCH-FILE.
+001830     MOVE 0 TO CK-RECORD-COUNT.
+001840     OPEN OUTPUT CKPT-FILE.
+001850     IF WS-CKPT-STATUS NOT = "00"
+001860         DISPLAY "DATATYPBAT-W04 CHECKPOINT FILE OPEN STATUS "
+001870                 WS-CKPT-STATUS
+001880     END-IF.
+001890     WRITE CKPT-RECORD.
+001900     CLOSE CKPT-FILE.
+001910     DISPLAY "DATATYPBAT-I03 BATCH COMPLETE - "
+001920             WS-RECS-READ " RECORDS PROCESSED".
+001930 9999-EXIT.
+001940     EXIT.
