@@ -0,0 +1,382 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DATATYPRPT.
+000030 AUTHOR. J-MILLER.
+000040 INSTALLATION. CORPORATE-DATA-PROCESSING.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 JM    ORIGINAL VERSION - DAILY CONTROL-BREAK REPORT
+000120*                  OVER THE DTAUDIT TRAIL, GROUPED BY ARG1, WITH
+000130*                  CALL COUNTS AND MIN/MAX/AVERAGE OF ARG4,
+000140*                  ARG5, ARG6 AND ARG7 SO OPS CAN RECONCILE THE
+000150*                  DAY'S TYPE-CONVERSION CALLS WITHOUT GREPPING
+000160*                  THE RAW JOB LOG.
+000170* 08/08/2026 JM    WIDENED RPT-RECORD FROM 132 TO 162 BYTES -
+000180*                  THE ARG7 COLUMNS ADDED TO WS-HEADING-2 AND
+000190*                  WS-DETAIL-LINE NO LONGER FIT A 132-BYTE LINE,
+000200*                  SO ARG7-MAX/ARG7-AVG WERE BEING TRUNCATED ON
+000210*                  EVERY WRITE.
+000220* 08/08/2026 JM    DATATYP NOW WRITES A DTAUDIT RECORD FOR AN
+000230*                  INQUIRY CALL AND A REJECTED ARG1 TOO, TAGGED
+000240*                  VIA AR-CALL-TYPE. CALLS STILL COUNTS EVERY
+000250*                  RECORD IN THE GROUP, BUT THE ARG4/5/6/7 MIN/
+000260*                  MAX/SUM/AVG NOW ONLY ROLL UP RECORDS WHERE
+000270*                  AR-TYPE-PROCESSED IS TRUE, SINCE AN INQUIRY OR
+000280*                  A REJECT NEVER TOUCHED THE MASTER BALANCE.
+000290* 08/08/2026 JM    WS-HEADING-2 PACKED ITS STAT COLUMNS EDGE TO
+000300*                  EDGE WHILE WS-DETAIL-LINE INSERTS A 2-BYTE
+000310*                  FILLER AFTER EVERY FIELD, SO THE PRINTED
+000320*                  HEADINGS DRIFTED LEFT OF THEIR DATA STARTING
+000330*                  AT ARG4-MAX - WIDENED EACH HEADING COLUMN TO
+000340*                  MATCH ITS DETAIL COLUMN'S FIELD WIDTH PLUS
+000350*                  GAP. ALSO ADDED THE FILE STATUS CHECKS ON
+000360*                  OPEN INPUT DTAUDIT-FILE AND OPEN OUTPUT
+000370*                  DTAUDIT-RPT THAT DATATYP ALREADY DOES ON ITS
+000380*                  OWN FILES, AND DROPPED THE UNREACHABLE
+000390*                  0000-MAINLINE-EXIT PARAGRAPH.
+000400*================================================================
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT DTAUDIT-FILE ASSIGN TO "DTAUDIT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-AUDIT-STATUS.
+000470     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+000480     SELECT DTAUDIT-RPT ASSIGN TO "DTAUDRPT"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-RPT-STATUS.
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  DTAUDIT-FILE.
+000540     COPY DTAUDREC.
+000550 SD  SORT-WORK-FILE.
+000560     COPY DTAUDREC REPLACING ==DT-AUDIT-RECORD== BY
+000570                             ==SW-AUDIT-RECORD==.
+000580 FD  DTAUDIT-RPT
+000590     RECORD CONTAINS 162 CHARACTERS.
+000600 01  RPT-RECORD                 PIC X(162).
+000610 WORKING-STORAGE SECTION.
+000620 01  WS-AUDIT-STATUS             PIC X(02).
+000630 01  WS-RPT-STATUS               PIC X(02).
+000640 01  WS-AUDIT-EOF-SW             PIC X(01) VALUE "N".
+000650     88  WS-AUDIT-EOF                       VALUE "Y".
+000660 01  WS-SORT-EOF-SW              PIC X(01) VALUE "N".
+000670     88  WS-SORT-EOF                        VALUE "Y".
+000680 01  WS-FIRST-GROUP-SW           PIC X(01) VALUE "Y".
+000690     88  WS-FIRST-GROUP                     VALUE "Y".
+000700 01  WS-TODAY                    PIC X(08).
+000710 01  WS-CUR-ARG1                  PIC X(06).
+000720 01  WS-CUR-ARG4                  PIC S9(05)V9(04).
+000730 01  WS-CUR-ARG5                  PIC S9(05)V9(04).
+000740 01  WS-CUR-ARG6                  PIC S9(05).
+000750 01  WS-CUR-ARG7                  PIC S9(09)V99.
+000760 01  WS-BREAK-ARG1                PIC X(06).
+000770 01  WS-GROUP-COUNT               PIC 9(07) COMP.
+000780 01  WS-GROUP-PROC-COUNT          PIC 9(07) COMP.
+000790 01  WS-GRAND-COUNT               PIC 9(07) COMP.
+000800 01  WS-FIRST-PROC-SW             PIC X(01) VALUE "Y".
+000810     88  WS-FIRST-PROC                       VALUE "Y".
+000820 01  WS-ARG4-MIN                  PIC S9(05)V9(04).
+000830 01  WS-ARG4-MAX                  PIC S9(05)V9(04).
+000840 01  WS-ARG4-SUM                  PIC S9(09)V9(04).
+000850 01  WS-ARG4-AVG                  PIC S9(05)V9(04).
+000860 01  WS-ARG5-MIN                  PIC S9(05)V9(04).
+000870 01  WS-ARG5-MAX                  PIC S9(05)V9(04).
+000880 01  WS-ARG5-SUM                  PIC S9(09)V9(04).
+000890 01  WS-ARG5-AVG                  PIC S9(05)V9(04).
+000900 01  WS-ARG6-MIN                  PIC S9(05).
+000910 01  WS-ARG6-MAX                  PIC S9(05).
+000920 01  WS-ARG6-SUM                  PIC S9(09).
+000930 01  WS-ARG6-AVG                  PIC S9(05).
+000940 01  WS-ARG7-MIN                  PIC S9(09)V99.
+000950 01  WS-ARG7-MAX                  PIC S9(09)V99.
+000960 01  WS-ARG7-SUM                  PIC S9(11)V99.
+000970 01  WS-ARG7-AVG                  PIC S9(09)V99.
+000980 01  WS-HEADING-1.
+000990     05  FILLER                   PIC X(30)
+001000         VALUE "DATATYP DAILY CALL SUMMARY -  ".
+001010     05  WH1-DATE                 PIC X(08).
+001020 01  WS-HEADING-2.
+001030     05  FILLER                   PIC X(08) VALUE "ARG1    ".
+001040     05  FILLER                   PIC X(09) VALUE "CALLS    ".
+001050     05  FILLER                   PIC X(13) VALUE "ARG4-MIN".
+001060     05  FILLER                   PIC X(13) VALUE "ARG4-MAX".
+001070     05  FILLER                   PIC X(13) VALUE "ARG4-AVG".
+001080     05  FILLER                   PIC X(13) VALUE "ARG5-MIN".
+001090     05  FILLER                   PIC X(13) VALUE "ARG5-MAX".
+001100     05  FILLER                   PIC X(13) VALUE "ARG5-AVG".
+001110     05  FILLER                   PIC X(08) VALUE "ARG6-MIN".
+001120     05  FILLER                   PIC X(08) VALUE "ARG6-MAX".
+001130     05  FILLER                   PIC X(08) VALUE "ARG6-AVG".
+001140     05  FILLER                   PIC X(15) VALUE "ARG7-MIN".
+001150     05  FILLER                   PIC X(15) VALUE "ARG7-MAX".
+001160     05  FILLER                   PIC X(13) VALUE "ARG7-AVG".
+001170 01  WS-DETAIL-LINE.
+001180     05  DL-ARG1                  PIC X(06).
+001190     05  FILLER                   PIC X(02) VALUE SPACES.
+001200     05  DL-COUNT                 PIC ZZZ,ZZ9.
+001210     05  FILLER                   PIC X(02) VALUE SPACES.
+001220     05  DL-ARG4-MIN              PIC -(05)9.9999.
+001230     05  FILLER                   PIC X(02) VALUE SPACES.
+001240     05  DL-ARG4-MAX              PIC -(05)9.9999.
+001250     05  FILLER                   PIC X(02) VALUE SPACES.
+001260     05  DL-ARG4-AVG              PIC -(05)9.9999.
+001270     05  FILLER                   PIC X(02) VALUE SPACES.
+001280     05  DL-ARG5-MIN              PIC -(05)9.9999.
+001290     05  FILLER                   PIC X(02) VALUE SPACES.
+001300     05  DL-ARG5-MAX              PIC -(05)9.9999.
+001310     05  FILLER                   PIC X(02) VALUE SPACES.
+001320     05  DL-ARG5-AVG              PIC -(05)9.9999.
+001330     05  FILLER                   PIC X(02) VALUE SPACES.
+001340     05  DL-ARG6-MIN              PIC -(05)9.
+001350     05  FILLER                   PIC X(02) VALUE SPACES.
+001360     05  DL-ARG6-MAX              PIC -(05)9.
+001370     05  FILLER                   PIC X(02) VALUE SPACES.
+001380     05  DL-ARG6-AVG              PIC -(05)9.
+001390     05  FILLER                   PIC X(02) VALUE SPACES.
+001400     05  DL-ARG7-MIN              PIC -(09)9.99.
+001410     05  FILLER                   PIC X(02) VALUE SPACES.
+001420     05  DL-ARG7-MAX              PIC -(09)9.99.
+001430     05  FILLER                   PIC X(02) VALUE SPACES.
+001440     05  DL-ARG7-AVG              PIC -(09)9.99.
+001450 01  WS-TOTAL-LINE.
+001460     05  FILLER                   PIC X(12)
+001470         VALUE "** TOTAL **".
+001480     05  TL-COUNT                 PIC ZZZ,ZZ9.
+001490 PROCEDURE DIVISION.
+001500*================================================================
+001510* 0000-MAINLINE - SORT TODAY'S AUDIT RECORDS BY ARG1 AND REPORT
+001520*================================================================
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001550     PERFORM 2000-SORT-AUDIT-FILE THRU 2000-EXIT
+001560     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001570     STOP RUN.
+001580
+001590*================================================================
+001600* 1000-INITIALIZE - OPEN THE REPORT FILE AND PRINT HEADINGS
+001610*================================================================
+001620 1000-INITIALIZE.
+001630     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001640     MOVE 0 TO WS-GRAND-COUNT.
+001650     OPEN OUTPUT DTAUDIT-RPT.
+001660     IF WS-RPT-STATUS NOT = "00"
+001670         DISPLAY "DATATYPRPT-W02 REPORT FILE OPEN STATUS "
+001680                 WS-RPT-STATUS
+001690     END-IF.
+001700     PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT.
+001710 1000-EXIT.
+001720     EXIT.
+001730
+001740 1100-PRINT-HEADINGS.
+001750     MOVE WS-TODAY TO WH1-DATE.
+001760     WRITE RPT-RECORD FROM WS-HEADING-1.
+001770     WRITE RPT-RECORD FROM WS-HEADING-2.
+001780 1100-EXIT.
+001790     EXIT.
+001800
+001810*================================================================
+001820* 2000-SORT-AUDIT-FILE - SORT TODAY'S RECORDS INTO ARG1 ORDER
+001830*================================================================
+001840 2000-SORT-AUDIT-FILE.
+001850     SORT SORT-WORK-FILE
+001860         ON ASCENDING KEY AR-ARG1 OF SW-AUDIT-RECORD
+001870         INPUT PROCEDURE IS 3000-SORT-INPUT THRU 3000-EXIT
+001880         OUTPUT PROCEDURE IS 4000-SORT-OUTPUT THRU 4000-EXIT.
+001890 2000-EXIT.
+001900     EXIT.
+001910
+001920*================================================================
+001930* 3000-SORT-INPUT - FEED THE SORT WITH TODAY'S AUDIT RECORDS
+001940*================================================================
+001950 3000-SORT-INPUT.
+001960     OPEN INPUT DTAUDIT-FILE.
+001970     IF WS-AUDIT-STATUS NOT = "00"
+001980         DISPLAY "DATATYPRPT-W01 AUDIT FILE OPEN STATUS "
+001990                 WS-AUDIT-STATUS
+002000     END-IF.
+002010     PERFORM 3100-READ-AND-RELEASE
+002020         UNTIL WS-AUDIT-EOF.
+002030     CLOSE DTAUDIT-FILE.
+002040 3000-EXIT.
+002050     EXIT.
+002060
+002070 3100-READ-AND-RELEASE.
+002080     READ DTAUDIT-FILE
+002090         AT END
+002100             SET WS-AUDIT-EOF TO TRUE
+002110         NOT AT END
+002120             IF AR-DATE OF DT-AUDIT-RECORD = WS-TODAY
+002130                 RELEASE SW-AUDIT-RECORD FROM DT-AUDIT-RECORD
+002140             END-IF
+002150     END-READ.
+002160 3100-EXIT.
+002170     EXIT.
+002180
+002190*================================================================
+002200* 4000-SORT-OUTPUT - DRIVE THE CONTROL BREAK OVER SORTED RECORDS
+002210*================================================================
+002220 4000-SORT-OUTPUT.
+002230     RETURN SORT-WORK-FILE
+002240         AT END
+002250             SET WS-SORT-EOF TO TRUE
+002260     END-RETURN.
+002270     PERFORM 4100-PROCESS-SORTED-RECORD
+002280         UNTIL WS-SORT-EOF.
+002290     IF NOT WS-FIRST-GROUP
+002300         PERFORM 5000-PRINT-GROUP-TOTAL THRU 5000-EXIT
+002310     END-IF.
+002320     PERFORM 6000-PRINT-GRAND-TOTAL THRU 6000-EXIT.
+002330 4000-EXIT.
+002340     EXIT.
+002350
+002360 4100-PROCESS-SORTED-RECORD.
+002370     MOVE AR-ARG1 OF SW-AUDIT-RECORD TO WS-CUR-ARG1.
+002380     IF WS-FIRST-GROUP
+002390         MOVE WS-CUR-ARG1 TO WS-BREAK-ARG1
+002400         PERFORM 4200-INIT-GROUP-ACCUM THRU 4200-EXIT
+002410         MOVE "N" TO WS-FIRST-GROUP-SW
+002420     ELSE
+002430         IF WS-CUR-ARG1 NOT = WS-BREAK-ARG1
+002440             PERFORM 5000-PRINT-GROUP-TOTAL THRU 5000-EXIT
+002450             MOVE WS-CUR-ARG1 TO WS-BREAK-ARG1
+002460             PERFORM 4200-INIT-GROUP-ACCUM THRU 4200-EXIT
+002470         END-IF
+002480     END-IF.
+002490     PERFORM 4300-ACCUMULATE THRU 4300-EXIT.
+002500     RETURN SORT-WORK-FILE
+002510         AT END
+002520             SET WS-SORT-EOF TO TRUE
+002530     END-RETURN.
+002540 4100-EXIT.
+002550     EXIT.
+002560
+002570 4200-INIT-GROUP-ACCUM.
+002580     MOVE 0 TO WS-GROUP-COUNT.
+002590     MOVE 0 TO WS-GROUP-PROC-COUNT.
+002600     MOVE 0 TO WS-ARG4-SUM WS-ARG5-SUM WS-ARG6-SUM WS-ARG7-SUM.
+002610     MOVE 0 TO WS-ARG4-MIN WS-ARG4-MAX.
+002620     MOVE 0 TO WS-ARG5-MIN WS-ARG5-MAX.
+002630     MOVE 0 TO WS-ARG6-MIN WS-ARG6-MAX.
+002640     MOVE 0 TO WS-ARG7-MIN WS-ARG7-MAX.
+002650     SET WS-FIRST-PROC TO TRUE.
+002660 4200-EXIT.
+002670     EXIT.
+002680
+002690 4300-ACCUMULATE.
+002700     ADD 1 TO WS-GROUP-COUNT.
+002710     ADD 1 TO WS-GRAND-COUNT.
+002720     IF AR-TYPE-PROCESSED OF SW-AUDIT-RECORD
+002730         PERFORM 4350-ACCUMULATE-PROCESSED THRU 4350-EXIT
+002740     END-IF.
+002750 4300-EXIT.
+002760     EXIT.
+002770
+002780*================================================================
+002790* 4350-ACCUMULATE-PROCESSED - ROLL A PROCESSED RECORD'S AFTER
+002800* VALUES INTO THE GROUP'S MIN/MAX/SUM. AN INQUIRY OR A REJECTED
+002810* ARG1 NEVER TOUCHED THE MASTER BALANCE, SO IT HAS NO AFTER VALUE
+002820* WORTH RECONCILING AND IS LEFT OUT OF THESE STATISTICS.
+002830*================================================================
+002840 4350-ACCUMULATE-PROCESSED.
+002850     MOVE AR-ARG4-AFTER OF SW-AUDIT-RECORD TO WS-CUR-ARG4.
+002860     MOVE AR-ARG5-AFTER OF SW-AUDIT-RECORD TO WS-CUR-ARG5.
+002870     MOVE AR-ARG6-AFTER OF SW-AUDIT-RECORD TO WS-CUR-ARG6.
+002880     MOVE AR-ARG7-AFTER OF SW-AUDIT-RECORD TO WS-CUR-ARG7.
+002890     ADD 1 TO WS-GROUP-PROC-COUNT.
+002900     IF WS-FIRST-PROC
+002910         MOVE WS-CUR-ARG4 TO WS-ARG4-MIN WS-ARG4-MAX
+002920         MOVE WS-CUR-ARG5 TO WS-ARG5-MIN WS-ARG5-MAX
+002930         MOVE WS-CUR-ARG6 TO WS-ARG6-MIN WS-ARG6-MAX
+002940         MOVE WS-CUR-ARG7 TO WS-ARG7-MIN WS-ARG7-MAX
+002950         MOVE "N" TO WS-FIRST-PROC-SW
+002960     ELSE
+002970         IF WS-CUR-ARG4 < WS-ARG4-MIN
+002980             MOVE WS-CUR-ARG4 TO WS-ARG4-MIN
+002990         END-IF
+003000         IF WS-CUR-ARG4 > WS-ARG4-MAX
+003010             MOVE WS-CUR-ARG4 TO WS-ARG4-MAX
+003020         END-IF
+003030         IF WS-CUR-ARG5 < WS-ARG5-MIN
+003040             MOVE WS-CUR-ARG5 TO WS-ARG5-MIN
+003050         END-IF
+003060         IF WS-CUR-ARG5 > WS-ARG5-MAX
+003070             MOVE WS-CUR-ARG5 TO WS-ARG5-MAX
+003080         END-IF
+003090         IF WS-CUR-ARG6 < WS-ARG6-MIN
+003100             MOVE WS-CUR-ARG6 TO WS-ARG6-MIN
+003110         END-IF
+003120         IF WS-CUR-ARG6 > WS-ARG6-MAX
+003130             MOVE WS-CUR-ARG6 TO WS-ARG6-MAX
+003140         END-IF
+003150         IF WS-CUR-ARG7 < WS-ARG7-MIN
+003160             MOVE WS-CUR-ARG7 TO WS-ARG7-MIN
+003170         END-IF
+003180         IF WS-CUR-ARG7 > WS-ARG7-MAX
+003190             MOVE WS-CUR-ARG7 TO WS-ARG7-MAX
+003200         END-IF
+003210     END-IF.
+003220     ADD WS-CUR-ARG4 TO WS-ARG4-SUM.
+003230     ADD WS-CUR-ARG5 TO WS-ARG5-SUM.
+003240     ADD WS-CUR-ARG6 TO WS-ARG6-SUM.
+003250     ADD WS-CUR-ARG7 TO WS-ARG7-SUM.
+003260 4350-EXIT.
+003270     EXIT.
+003280
+003290*================================================================
+003300* 5000-PRINT-GROUP-TOTAL - ONE LINE PER ARG1 VALUE
+003310*================================================================
+003320 5000-PRINT-GROUP-TOTAL.
+003330     COMPUTE WS-ARG4-AVG ROUNDED =
+003340             WS-ARG4-SUM / WS-GROUP-PROC-COUNT
+003350         ON SIZE ERROR MOVE 0 TO WS-ARG4-AVG
+003360     END-COMPUTE.
+003370     COMPUTE WS-ARG5-AVG ROUNDED =
+003380             WS-ARG5-SUM / WS-GROUP-PROC-COUNT
+003390         ON SIZE ERROR MOVE 0 TO WS-ARG5-AVG
+003400     END-COMPUTE.
+003410     COMPUTE WS-ARG6-AVG ROUNDED =
+003420             WS-ARG6-SUM / WS-GROUP-PROC-COUNT
+003430         ON SIZE ERROR MOVE 0 TO WS-ARG6-AVG
+003440     END-COMPUTE.
+003450     COMPUTE WS-ARG7-AVG ROUNDED =
+003460             WS-ARG7-SUM / WS-GROUP-PROC-COUNT
+003470         ON SIZE ERROR MOVE 0 TO WS-ARG7-AVG
+003480     END-COMPUTE.
+003490     MOVE WS-BREAK-ARG1 TO DL-ARG1.
+003500     MOVE WS-GROUP-COUNT TO DL-COUNT.
+003510     MOVE WS-ARG4-MIN TO DL-ARG4-MIN.
+003520     MOVE WS-ARG4-MAX TO DL-ARG4-MAX.
+003530     MOVE WS-ARG4-AVG TO DL-ARG4-AVG.
+003540     MOVE WS-ARG5-MIN TO DL-ARG5-MIN.
+003550     MOVE WS-ARG5-MAX TO DL-ARG5-MAX.
+003560     MOVE WS-ARG5-AVG TO DL-ARG5-AVG.
+003570     MOVE WS-ARG6-MIN TO DL-ARG6-MIN.
+003580     MOVE WS-ARG6-MAX TO DL-ARG6-MAX.
+003590     MOVE WS-ARG6-AVG TO DL-ARG6-AVG.
+003600     MOVE WS-ARG7-MIN TO DL-ARG7-MIN.
+003610     MOVE WS-ARG7-MAX TO DL-ARG7-MAX.
+003620     MOVE WS-ARG7-AVG TO DL-ARG7-AVG.
+003630     WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+003640 5000-EXIT.
+003650     EXIT.
+003660
+003670*================================================================
+003680* 6000-PRINT-GRAND-TOTAL - FINAL LINE WITH THE DAY'S CALL COUNT
+003690*================================================================
+003700 6000-PRINT-GRAND-TOTAL.
+003710     MOVE WS-GRAND-COUNT TO TL-COUNT.
+003720     WRITE RPT-RECORD FROM WS-TOTAL-LINE.
+003730 6000-EXIT.
+003740     EXIT.
+003750
+003760*================================================================
+003770* 9999-TERMINATE - CLOSE THE REPORT FILE
+003780*================================================================
+003790 9999-TERMINATE.
+003800     CLOSE DTAUDIT-RPT.
+003810 9999-EXIT.
+003820     EXIT.
