@@ -0,0 +1,31 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAY.
+000030 AUTHOR. J-MILLER.
+000040 INSTALLATION. CORPORATE-DATA-PROCESSING.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 JM    ORIGINAL VERSION - CALLBACK SO THE GO SIDE OF
+000120*                  THE BRIDGE GETS A JOB-LOG LINE AFTER DATATYP
+000130*                  FINISHES PROCESSING A CALL. SHARES ITS ARG
+000140*                  LAYOUT WITH DATATYP VIA COPYBOOK DTARGS SO
+000150*                  THE TWO CAN NEVER DRIFT OUT OF SYNC.
+000160* 08/08/2026 JM    DROPPED THE UNREACHABLE 0000-MAINLINE-EXIT
+000170*                  PARAGRAPH - 0000-MAINLINE ALWAYS LEAVES VIA
+000180*                  EXIT PROGRAM BEFORE REACHING IT.
+000190*================================================================
+000200 ENVIRONMENT DIVISION.
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230 LINKAGE SECTION.
+000240     COPY DTARGS.
+000250 PROCEDURE DIVISION USING ARG1 ARG2.
+000260*================================================================
+000270* 0000-MAINLINE - REPORT THE FINAL ARG1/ARG2 BACK TO THE JOB LOG
+000280*================================================================
+000290 0000-MAINLINE.
+000300     DISPLAY "SAY: ARG1=" ARG1 " ARG2=" ARG2.
+000310     EXIT PROGRAM.
