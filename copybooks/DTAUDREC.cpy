@@ -0,0 +1,50 @@
+000010*================================================================
+000020* DTAUDREC.CPY
+000030* AUDIT TRAIL RECORD LAYOUT FOR THE DATATYP BRIDGE LOG.
+000040* ONE RECORD IS APPENDED TO DTAUDIT EVERY TIME DATATYP RUNS.
+000050* SHARED BY DATATYP (WRITER) AND DATATYPRPT (READER) SO THE TWO
+000060* CAN NEVER DRIFT OUT OF SYNC ON THE LAYOUT.
+000070*----------------------------------------------------------------
+000080* DATE       INIT  DESCRIPTION
+000090* 08/08/2026 JM    ORIGINAL VERSION.
+000100* 08/08/2026 JM    ADDED AR-CALL-TYPE SO AN INQUIRY OR A REJECTED
+000110*                  ARG1 CAN WRITE AN AUDIT RECORD TOO, INSTEAD OF
+000120*                  ONLY THE CALLS THAT UPDATED THE MASTER BALANCE.
+000130*================================================================
+000140 01  DT-AUDIT-RECORD.
+000150     05  AR-DATE                 PIC X(08).
+000160     05  FILLER                  PIC X(01).
+000170     05  AR-TIME                 PIC X(06).
+000180     05  FILLER                  PIC X(01).
+000190     05  AR-ARG1                 PIC X(06).
+000200     05  FILLER                  PIC X(01).
+000210     05  AR-ARG2                 PIC X(06).
+000220     05  FILLER                  PIC X(01).
+000230     05  AR-CALL-TYPE            PIC X(01).
+000240         88  AR-TYPE-PROCESSED           VALUE "P".
+000250         88  AR-TYPE-INQUIRY             VALUE "I".
+000260         88  AR-TYPE-REJECTED            VALUE "R".
+000270     05  FILLER                  PIC X(01).
+000280     05  AR-ARG4-BEFORE          PIC S9(05)V9(04)
+000290                                     SIGN LEADING SEPARATE.
+000300     05  FILLER                  PIC X(01).
+000310     05  AR-ARG4-AFTER           PIC S9(05)V9(04)
+000320                                     SIGN LEADING SEPARATE.
+000330     05  FILLER                  PIC X(01).
+000340     05  AR-ARG5-BEFORE          PIC S9(05)V9(04)
+000350                                     SIGN LEADING SEPARATE.
+000360     05  FILLER                  PIC X(01).
+000370     05  AR-ARG5-AFTER           PIC S9(05)V9(04)
+000380                                     SIGN LEADING SEPARATE.
+000390     05  FILLER                  PIC X(01).
+000400     05  AR-ARG6-BEFORE          PIC S9(05)
+000410                                     SIGN LEADING SEPARATE.
+000420     05  FILLER                  PIC X(01).
+000430     05  AR-ARG6-AFTER           PIC S9(05)
+000440                                     SIGN LEADING SEPARATE.
+000450     05  FILLER                  PIC X(01).
+000460     05  AR-ARG7-BEFORE          PIC S9(09)V99
+000470                                     SIGN LEADING SEPARATE.
+000480     05  FILLER                  PIC X(01).
+000490     05  AR-ARG7-AFTER           PIC S9(09)V99
+000500                                     SIGN LEADING SEPARATE.
