@@ -0,0 +1,29 @@
+000010*================================================================
+000020* DTBREC.CPY
+000030* ONE TUPLE FROM THE DATATYP BATCH INPUT FILE. SAME FIELD SIZES
+000040* AND TYPES AS THE ARG1/ARG2/ARG4/ARG5/ARG6/ARG7 BRIDGE ARGS IN
+000050* DTARGS.CPY SO A RECORD CAN BE PASSED STRAIGHT INTO CALL
+000060* "DATATYP" WITHOUT ANY CONVERSION.
+000070*
+000080* NOTE ON BR-ARG4/BR-ARG5/BR-ARG6/BR-ARG7: DATATYP KEEPS A
+000090* RUNNING BALANCE PER BR-ARG1 IN ITS OWN MASTER FILE. THE FIRST
+000100* TUPLE SEEN FOR A GIVEN BR-ARG1 SEEDS THAT BALANCE FROM THESE
+000110* FOUR FIELDS; EVERY TUPLE AFTER THAT FOR THE SAME BR-ARG1 HAS
+000120* ITS BR-ARG4/BR-ARG5/BR-ARG6/BR-ARG7 IGNORED IN FAVOR OF THE
+000130* STORED BALANCE, SINCE THE ARITHMETIC IS MEANT TO ACCUMULATE
+000140* AGAINST THAT BALANCE RATHER THAN RESTART FROM THE INPUT FILE
+000150* EACH TIME.
+000160*----------------------------------------------------------------
+000170* DATE       INIT  DESCRIPTION
+000180* 08/08/2026 JM    ORIGINAL VERSION.
+000190* 08/08/2026 JM    DOCUMENTED THAT THE BALANCE FIELDS ONLY SEED
+000200*                  DATATYP'S MASTER ROW ON A BR-ARG1'S FIRST
+000210*                  TUPLE AND ARE IGNORED AFTER THAT.
+000220*================================================================
+000230 01  DT-BATCH-RECORD.
+000240     05  BR-ARG1                 PIC X(6).
+000250     05  BR-ARG2                 PIC X(6).
+000260     05  BR-ARG4                 USAGE COMP-1.
+000270     05  BR-ARG5                 USAGE COMP-2.
+000280     05  BR-ARG6                 BINARY-SHORT SIGNED.
+000290     05  BR-ARG7                 PIC S9(9)V99 COMP-3.
