@@ -0,0 +1,20 @@
+000010*================================================================
+000020* DTSUSREC.CPY
+000030* SUSPENSE RECORD LAYOUT FOR ARG1 CODES THAT FAILED AUTHORIZED-
+000040* CODE VALIDATION. ONE RECORD IS APPENDED TO DTSUSP FOR EVERY
+000050* CALL DATATYP REJECTS SO THE REJECTED TUPLE CAN BE REVIEWED
+000060* INSTEAD OF BEING DROPPED SILENTLY.
+000070*----------------------------------------------------------------
+000080* DATE       INIT  DESCRIPTION
+000090* 08/08/2026 JM    ORIGINAL VERSION.
+000100*================================================================
+000110 01  DT-SUSPENSE-RECORD.
+000120     05  SR-DATE                 PIC X(08).
+000130     05  FILLER                  PIC X(01).
+000140     05  SR-TIME                 PIC X(06).
+000150     05  FILLER                  PIC X(01).
+000160     05  SR-ARG1                 PIC X(06).
+000170     05  FILLER                  PIC X(01).
+000180     05  SR-ARG2                 PIC X(06).
+000190     05  FILLER                  PIC X(01).
+000200     05  SR-REASON               PIC X(30).
