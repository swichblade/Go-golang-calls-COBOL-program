@@ -0,0 +1,22 @@
+000010*================================================================
+000020* DTARGS.CPY
+000030* SHARED LINKAGE LAYOUT FOR THE GO-TO-COBOL DATATYP BRIDGE.
+000040* DATATYP AND ITS CALLBACK SUBPROGRAMS (SAY, SAY-BEFORE,
+000050* SAY-ERROR, ...) ALL COPY THIS MEMBER SO THE ARGUMENT SIZES
+000060* AND TYPES CAN NEVER DRIFT APART BETWEEN THE TWO SIDES OF A
+000070* CALL.
+000080*----------------------------------------------------------------
+000090* DATE       INIT  DESCRIPTION
+000100* 08/08/2026 JM    ORIGINAL VERSION - ARG1/ARG2/ARG4/ARG5/ARG6/
+000110*                  ARG7 PULLED OUT OF DATATYP'S OWN LINKAGE
+000120*                  SECTION.
+000130* 08/08/2026 JM    ADDED ARG8 INQUIRY-ONLY FLAG.
+000140*================================================================
+000150 01  ARG1                    PIC X(6).
+000160 01  ARG2                    PIC X(6).
+000170 01  ARG4                    USAGE COMP-1.
+000180 01  ARG5                    USAGE COMP-2.
+000190 01  ARG6                    BINARY-SHORT SIGNED.
+000200 01  ARG7                    PIC S9(9)V99 COMP-3.
+000210 01  ARG8                    PIC X(1).
+000220     88  DT-INQUIRY-MODE             VALUE "I".
