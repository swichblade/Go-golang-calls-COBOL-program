@@ -0,0 +1,33 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAY-BEFORE.
+000030 AUTHOR. J-MILLER.
+000040 INSTALLATION. CORPORATE-DATA-PROCESSING.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 JM    ORIGINAL VERSION - CALLBACK SO THE GO SIDE OF
+000120*                  THE BRIDGE GETS A JOB-LOG LINE BEFORE DATATYP
+000130*                  TOUCHES ARG4/ARG5/ARG6/ARG7, IN CASE IT WANTS
+000140*                  TO LOG OR INTERVENE AHEAD OF THE ARITHMETIC.
+000150*                  SHARES ITS ARG LAYOUT WITH DATATYP VIA
+000160*                  COPYBOOK DTARGS SO THE TWO CAN NEVER DRIFT
+000170*                  OUT OF SYNC.
+000180* 08/08/2026 JM    DROPPED THE UNREACHABLE 0000-MAINLINE-EXIT
+000190*                  PARAGRAPH - 0000-MAINLINE ALWAYS LEAVES VIA
+000200*                  EXIT PROGRAM BEFORE REACHING IT.
+000210*================================================================
+000220 ENVIRONMENT DIVISION.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 LINKAGE SECTION.
+000260     COPY DTARGS.
+000270 PROCEDURE DIVISION USING ARG1 ARG2.
+000280*================================================================
+000290* 0000-MAINLINE - REPORT THE PRE-ARITHMETIC ARG1/ARG2 TO THE LOG
+000300*================================================================
+000310 0000-MAINLINE.
+000320     DISPLAY "SAY-BEFORE: ARG1=" ARG1 " ARG2=" ARG2.
+000330     EXIT PROGRAM.
