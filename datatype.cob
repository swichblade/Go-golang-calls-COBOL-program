@@ -1,30 +1,450 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. datatyp.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 ARG1 PIC X(6).
-       01 ARG2 PIC X(6).
-       01 Arg4 USAGE COMP-1.
-       01 Arg5 USAGE COMP-2.
-       01 Arg6 BINARY-SHORT SIGNED.
-       PROCEDURE DIVISION USING ARG1 ARG2 Arg4 Arg5 Arg6.
-       DISPLAY ARG1 " " ARG2.
-       MOVE SPACES TO ARG2.
-       MOVE "GO" TO ARG2
-       DISPLAY Arg4.
-       Display Arg5.
-       Display Arg6
-    
-       Display "Adding 100 from Cobol"	
-
-       add 100 to Arg4.
-       add 100 to Arg5.
-       subtract 100 from Arg6.
-
-       CALL "say" USING BY reference arg1
-                        BY reference arg2
-       END-CALL
-
-       EXIT PROGRAM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DATATYP.
+000030 AUTHOR. J-MILLER.
+000040 INSTALLATION. CORPORATE-DATA-PROCESSING.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 01/05/2019 JM    ORIGINAL VERSION - EXERCISE THE GO-TO-COBOL
+000120*                  BRIDGE FOR X, COMP-1, COMP-2 AND BINARY-SHORT.
+000130* 08/08/2026 JM    ADDED ARG7 (COMP-3) TO PROVE PACKED-DECIMAL
+000140*                  MONEY FIELDS CROSS THE BRIDGE CLEANLY.
+000150* 08/08/2026 JM    RESTRUCTURED INTO NUMBERED PARAGRAPHS AND
+000160*                  ADDED ON SIZE ERROR GUARDS ON ALL ARITHMETIC,
+000170*                  SETTING RETURN-CODE SO THE CALLER CAN TELL A
+000180*                  SIZE ERROR OCCURRED INSTEAD OF TRUSTING A
+000190*                  SILENTLY WRAPPED VALUE.
+000200* 08/08/2026 JM    ADDED DTAUDIT AUDIT TRAIL - ONE RECORD PER
+000210*                  CALL WITH BEFORE/AFTER ARG4/ARG5/ARG6/ARG7
+000220*                  SO A BAD DOWNSTREAM VALUE CAN BE TRACED BACK
+000230*                  TO THE CALL THAT PRODUCED IT.
+000240* 08/08/2026 JM    MOVED ARG1/ARG2/ARG4/ARG5/ARG6/ARG7 OUT TO
+000250*                  COPYBOOK DTARGS SO SAY CAN SHARE THE SAME
+000260*                  LAYOUT INSTEAD OF CODING IT INDEPENDENTLY.
+000270* 08/08/2026 JM    ADDED ARG8 INQUIRY-ONLY MODE SO THE CALLER CAN
+000280*                  CONFIRM WHAT IS BEING PASSED WITHOUT UPDATING
+000290*                  ANYTHING.
+000300* 08/08/2026 JM    ADDED AUTHORIZED-CODE VALIDATION OF ARG1
+000310*                  AGAINST DTAUTH, WITH REJECTS LOGGED TO DTSUSP
+000320*                  FOR REVIEW INSTEAD OF FLOWING THROUGH.
+000330* 08/08/2026 JM    ADDED DTMASTER, KEYED ON ARG1, SO THE
+000340*                  ARG4/ARG5/ARG6/ARG7 ARITHMETIC ACCUMULATES A
+000350*                  RUNNING BALANCE PER CODE INSTEAD OF ALWAYS
+000360*                  STARTING OVER FROM WHATEVER THE CALLER SENT.
+000370* 08/08/2026 JM    SPLIT THE FINAL CALLBACK INTO SAY-BEFORE
+000380*                  (AHEAD OF THE ARITHMETIC) AND SAY-ERROR (ON A
+000390*                  REJECTED ARG1 OR A SIZE ERROR) SO THE CALLER
+000400*                  CAN INTERVENE AT EACH STAGE, NOT JUST AT THE
+000410*                  END.
+000420* 08/08/2026 JM    MOVED ARG1 VALIDATION AHEAD OF 1000-INITIALIZE
+000430*                  SO A REJECTED CALL NEVER REACHES THE DISPLAY
+000440*                  LOGIC, AND GAVE EVERY OUTCOME (PROCESSED,
+000450*                  INQUIRY, OR REJECTED) ITS OWN DTAUDIT RECORD
+000460*                  VIA THE NEW AR-CALL-TYPE COLUMN - PREVIOUSLY
+000470*                  ONLY A PROCESSED CALL WAS AUDITED, SO
+000480*                  DATATYPRPT'S CALL COUNT UNDERSTATED HOW MANY
+000490*                  TIMES DATATYP RAN.
+000500*                  ALSO CHANGED 1400-READ-MASTER TO SEED A NEW
+000510*                  ARG1'S MASTER ROW FROM THE CALLER'S OWN ARG4/
+000520*                  ARG5/ARG6/ARG7 RATHER THAN A FLAT ZERO, SO THE
+000530*                  FIRST CALL FOR A CODE ESTABLISHES ITS STARTING
+000540*                  BALANCE AND IS NOT SIMPLY DISCARDED.
+000550* 08/08/2026 JM    SAVED/RESTORED RETURN-CODE AROUND EVERY
+000560*                  CALL TO SAY/SAY-BEFORE/SAY-ERROR - GNUCOBOL
+000570*                  ZEROES RETURN-CODE ON ENTRY TO A CALLED
+000580*                  PROGRAM AND DOES NOT RESTORE IT AFTERWARD, SO
+000590*                  THE FINAL CALLBACK WAS SILENTLY WIPING OUT A
+000600*                  SIZE-ERROR OR REJECTED-ARG1 STATUS BEFORE
+000610*                  DATATYPBAT OR THE GO BRIDGE EVER SAW IT. ALSO
+000620*                  DROPPED THE UNREACHABLE 0000-MAINLINE-EXIT
+000630*                  PARAGRAPH - THE MAINLINE IS ENTERED DIRECTLY
+000640*                  AND ALWAYS LEAVES VIA 0000-EARLY-EXIT'S EXIT
+000650*                  PROGRAM.
+000660*================================================================
+000670 ENVIRONMENT DIVISION.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT DTAUDIT-FILE ASSIGN TO "DTAUDIT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-AUDIT-STATUS.
+000730     SELECT DTAUTH-FILE ASSIGN TO "DTAUTH"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-AUTH-STATUS.
+000760     SELECT DTSUSP-FILE ASSIGN TO "DTSUSP"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-SUSP-STATUS.
+000790     SELECT DTMASTER-FILE ASSIGN TO "DTMASTER"
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS MR-ARG1
+000830         FILE STATUS IS WS-MASTER-STATUS.
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  DTAUDIT-FILE.
+000870     COPY DTAUDREC.
+000880 FD  DTAUTH-FILE.
+000890 01  AUTH-RECORD.
+000900     05  AUTH-CODE               PIC X(06).
+000910 FD  DTSUSP-FILE.
+000920     COPY DTSUSREC.
+000930 FD  DTMASTER-FILE.
+000940 01  MR-MASTER-RECORD.
+000950     05  MR-ARG1                 PIC X(06).
+000960     05  MR-ARG4-BALANCE         USAGE COMP-1.
+000970     05  MR-ARG5-BALANCE         USAGE COMP-2.
+000980     05  MR-ARG6-BALANCE         BINARY-SHORT SIGNED.
+000990     05  MR-ARG7-BALANCE         PIC S9(9)V99 COMP-3.
+001000 WORKING-STORAGE SECTION.
+001010 01  WS-AUDIT-STATUS             PIC X(02).
+001020 01  WS-AUTH-STATUS              PIC X(02).
+001030 01  WS-SUSP-STATUS              PIC X(02).
+001040 01  WS-MASTER-STATUS            PIC X(02).
+001050 01  WS-CURRENT-DATE             PIC X(08).
+001060 01  WS-CURRENT-TIME             PIC X(06).
+001070 01  WS-ARG4-BEFORE              PIC S9(05)V9(04).
+001080 01  WS-ARG5-BEFORE              PIC S9(05)V9(04).
+001090 01  WS-ARG6-BEFORE              PIC S9(05).
+001100 01  WS-ARG7-BEFORE              PIC S9(09)V99.
+001110 01  WS-ARG1-VALID-SW            PIC X(01) VALUE "Y".
+001120     88  DT-ARG1-VALID                       VALUE "Y".
+001130     88  DT-ARG1-INVALID                     VALUE "N".
+001140 01  WS-AUTH-EOF-SW              PIC X(01) VALUE "N".
+001150     88  WS-AUTH-EOF                         VALUE "Y".
+001160 01  WS-MASTER-OPEN-SW           PIC X(01) VALUE "N".
+001170     88  WS-MASTER-OPEN                      VALUE "Y".
+001180 01  WS-RETURN-CODE-SAVE         PIC S9(09) COMP.
+001190 LINKAGE SECTION.
+001200     COPY DTARGS.
+001210 PROCEDURE DIVISION USING ARG1 ARG2 ARG4 ARG5 ARG6 ARG7
+001220                           ARG8.
+001230*================================================================
+001240* 0000-MAINLINE - DRIVES THE SINGLE-CALL BRIDGE EXERCISE
+001250*================================================================
+001260 0000-MAINLINE.
+001270     PERFORM 0900-RESET-RETURN-CODE THRU 0900-EXIT
+001280     PERFORM 1050-VALIDATE-ARG1 THRU 1050-EXIT
+001290     IF DT-ARG1-INVALID
+001300         MOVE "R" TO AR-CALL-TYPE
+001310         PERFORM 1500-CAPTURE-BEFORE-VALUES THRU 1500-EXIT
+001320         PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+001330         GO TO 0000-EARLY-EXIT
+001340     END-IF
+001350     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001360     PERFORM 1010-OPEN-MASTER THRU 1010-EXIT
+001370     IF DT-INQUIRY-MODE
+001380         MOVE "I" TO AR-CALL-TYPE
+001390         PERFORM 1100-DISPLAY-INQUIRY THRU 1100-EXIT
+001400         PERFORM 1500-CAPTURE-BEFORE-VALUES THRU 1500-EXIT
+001410         PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+001420         GO TO 0000-EARLY-EXIT
+001430     END-IF
+001440     MOVE "P" TO AR-CALL-TYPE
+001450     PERFORM 1400-READ-MASTER THRU 1400-EXIT
+001460     PERFORM 1450-SET-OUTPUT-ARG2 THRU 1450-EXIT
+001470     PERFORM 1500-CAPTURE-BEFORE-VALUES THRU 1500-EXIT
+001480     PERFORM 5000-CALL-SAY-BEFORE THRU 5000-EXIT
+001490     PERFORM 6000-PROCESS-ARITHMETIC THRU 6000-EXIT
+001500     IF RETURN-CODE NOT = 0
+001510         PERFORM 9100-CALL-SAY-ERROR THRU 9100-EXIT
+001520     END-IF
+001530     PERFORM 1700-REWRITE-MASTER THRU 1700-EXIT
+001540     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+001550     PERFORM 9000-CALL-SAY THRU 9000-EXIT.
+001560 0000-EARLY-EXIT.
+001570     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001580     EXIT PROGRAM.
+001590
+001600*================================================================
+001610* 0900-RESET-RETURN-CODE - CLEAR THE STATUS INDICATOR BEFORE ANY
+001620* VALIDATION OR PROCESSING RUNS
+001630*================================================================
+001640 0900-RESET-RETURN-CODE.
+001650     MOVE 0 TO RETURN-CODE.
+001660 0900-EXIT.
+001670     EXIT.
+001680
+001690*================================================================
+001700* 1000-INITIALIZE - SHOW WHAT CAME IN FROM GO, NOW THAT ARG1 HAS
+001710* PASSED VALIDATION
+001720*================================================================
+001730 1000-INITIALIZE.
+001740     DISPLAY ARG1 " " ARG2.
+001750     DISPLAY ARG4.
+001760     DISPLAY ARG5.
+001770     DISPLAY ARG6.
+001780     DISPLAY ARG7.
+001790     DISPLAY ARG8.
+001800 1000-EXIT.
+001810     EXIT.
+001820
+001830*================================================================
+001840* 1010-OPEN-MASTER - OPEN THE RUNNING-BALANCE MASTER, CREATING IT
+001850* THE FIRST TIME THROUGH IF IT DOES NOT EXIST YET
+001860*================================================================
+001870 1010-OPEN-MASTER.
+001880     OPEN I-O DTMASTER-FILE.
+001890     IF WS-MASTER-STATUS = "35"
+001900         OPEN OUTPUT DTMASTER-FILE
+001910         CLOSE DTMASTER-FILE
+001920         OPEN I-O DTMASTER-FILE
+001930     END-IF.
+001940     IF WS-MASTER-STATUS NOT = "00"
+001950         DISPLAY "DATATYP-W03 MASTER FILE OPEN STATUS "
+001960                 WS-MASTER-STATUS
+001970     ELSE
+001980         SET WS-MASTER-OPEN TO TRUE
+001990     END-IF.
+002000 1010-EXIT.
+002010     EXIT.
+002020
+002030*================================================================
+002040* 1050-VALIDATE-ARG1 - REJECT ANY ARG1 NOT ON THE AUTHORIZED-CODE
+002050* TABLE INSTEAD OF LETTING IT FLOW THROUGH TO PROCESSING
+002060*================================================================
+002070 1050-VALIDATE-ARG1.
+002080     SET DT-ARG1-INVALID TO TRUE.
+002090     MOVE "N" TO WS-AUTH-EOF-SW.
+002100     OPEN INPUT DTAUTH-FILE.
+002110     IF WS-AUTH-STATUS NOT = "00"
+002120         DISPLAY "DATATYP-W05 AUTH FILE OPEN STATUS "
+002130                 WS-AUTH-STATUS
+002140     ELSE
+002150         PERFORM 1060-SEARCH-AUTH-TABLE THRU 1060-EXIT
+002160             UNTIL WS-AUTH-EOF OR DT-ARG1-VALID
+002170         CLOSE DTAUTH-FILE
+002180     END-IF.
+002190     IF DT-ARG1-INVALID
+002200         DISPLAY "DATATYP-E05 ARG1 " ARG1 " NOT AUTHORIZED"
+002210         MOVE 20 TO RETURN-CODE
+002220         PERFORM 9200-WRITE-SUSPENSE THRU 9200-EXIT
+002230         PERFORM 9100-CALL-SAY-ERROR THRU 9100-EXIT
+002240     END-IF.
+002250 1050-EXIT.
+002260     EXIT.
+002270
+002280 1060-SEARCH-AUTH-TABLE.
+002290     READ DTAUTH-FILE
+002300         AT END
+002310             SET WS-AUTH-EOF TO TRUE
+002320         NOT AT END
+002330             IF AUTH-CODE = ARG1
+002340                 SET DT-ARG1-VALID TO TRUE
+002350             END-IF
+002360     END-READ.
+002370 1060-EXIT.
+002380     EXIT.
+002390
+002400*================================================================
+002410* 1100-DISPLAY-INQUIRY - ARG8 = "I": SHOW THE CALLER WHAT CAME IN
+002420* AND RETURN, WITH NO UPDATES OF ANY KIND
+002430*================================================================
+002440 1100-DISPLAY-INQUIRY.
+002450     DISPLAY "DATATYP-I01 INQUIRY MODE - NO UPDATE PERFORMED".
+002460 1100-EXIT.
+002470     EXIT.
+002480
+002490*================================================================
+002500* 1400-READ-MASTER - LOOK UP THE RUNNING BALANCE FOR THIS ARG1
+002510* AND USE IT AS THE STARTING POINT FOR THE ARITHMETIC, INSTEAD
+002520* OF WHATEVER ARG4/ARG5/ARG6/ARG7 THE CALLER HAPPENED TO SEND.
+002530* THE FIRST CALL FOR A GIVEN ARG1 HAS NO MASTER ROW YET, SO THE
+002540* CALLER'S OWN ARG4/ARG5/ARG6/ARG7 SEED THE STARTING BALANCE;
+002550* EVERY CALL AFTER THAT ACCUMULATES AGAINST THE STORED BALANCE
+002560* REGARDLESS OF WHAT THE CALLER SENDS.
+002570*================================================================
+002580 1400-READ-MASTER.
+002590     MOVE ARG1 TO MR-ARG1.
+002600     READ DTMASTER-FILE
+002610         INVALID KEY
+002620             MOVE ARG4 TO MR-ARG4-BALANCE
+002630             MOVE ARG5 TO MR-ARG5-BALANCE
+002640             MOVE ARG6 TO MR-ARG6-BALANCE
+002650             MOVE ARG7 TO MR-ARG7-BALANCE
+002660     END-READ.
+002670     MOVE MR-ARG4-BALANCE TO ARG4.
+002680     MOVE MR-ARG5-BALANCE TO ARG5.
+002690     MOVE MR-ARG6-BALANCE TO ARG6.
+002700     MOVE MR-ARG7-BALANCE TO ARG7.
+002710 1400-EXIT.
+002720     EXIT.
+002730
+002740*================================================================
+002750* 1450-SET-OUTPUT-ARG2 - MARK THE CALL AS PROCESSED FOR THE
+002760* CALLER
+002770*================================================================
+002780 1450-SET-OUTPUT-ARG2.
+002790     MOVE SPACES TO ARG2.
+002800     MOVE "GO" TO ARG2.
+002810 1450-EXIT.
+002820     EXIT.
+002830
+002840*================================================================
+002850* 1500-CAPTURE-BEFORE-VALUES - SAVE PRE-ARITHMETIC STATE FOR THE
+002860* AUDIT RECORD
+002870*================================================================
+002880 1500-CAPTURE-BEFORE-VALUES.
+002890     MOVE ARG4 TO WS-ARG4-BEFORE.
+002900     MOVE ARG5 TO WS-ARG5-BEFORE.
+002910     MOVE ARG6 TO WS-ARG6-BEFORE.
+002920     MOVE ARG7 TO WS-ARG7-BEFORE.
+002930 1500-EXIT.
+002940     EXIT.
+002950
+002960*================================================================
+002970* 5000-CALL-SAY-BEFORE - LET THE CALLER SEE ARG1/ARG2 ONE LAST
+002980* TIME BEFORE THE ARITHMETIC RUNS
+002990*================================================================
+003000 5000-CALL-SAY-BEFORE.
+003010     DISPLAY "ADDING 100 FROM COBOL".
+003020     MOVE RETURN-CODE TO WS-RETURN-CODE-SAVE.
+003030     CALL "say-before" USING BY REFERENCE ARG1
+003040                        BY REFERENCE ARG2
+003050     END-CALL.
+003060     MOVE WS-RETURN-CODE-SAVE TO RETURN-CODE.
+003070 5000-EXIT.
+003080     EXIT.
+003090
+003100*================================================================
+003110* 6000-PROCESS-ARITHMETIC - GUARDED AGAINST OVERFLOW/TRUNCATION
+003120*================================================================
+003130 6000-PROCESS-ARITHMETIC.
+003140     ADD 100 TO ARG4
+003150         ON SIZE ERROR
+003160             DISPLAY "DATATYP-E01 SIZE ERROR ADDING TO ARG4"
+003170             MOVE 16 TO RETURN-CODE
+003180     END-ADD.
+003190     ADD 100 TO ARG5
+003200         ON SIZE ERROR
+003210             DISPLAY "DATATYP-E02 SIZE ERROR ADDING TO ARG5"
+003220             MOVE 16 TO RETURN-CODE
+003230     END-ADD.
+003240     SUBTRACT 100 FROM ARG6
+003250         ON SIZE ERROR
+003260             DISPLAY "DATATYP-E03 SIZE ERROR SUBTRACTING ARG6"
+003270             MOVE 16 TO RETURN-CODE
+003280     END-SUBTRACT.
+003290     ADD 100 TO ARG7
+003300         ON SIZE ERROR
+003310             DISPLAY "DATATYP-E04 SIZE ERROR ADDING TO ARG7"
+003320             MOVE 16 TO RETURN-CODE
+003330     END-ADD.
+003340 6000-EXIT.
+003350     EXIT.
+003360
+003370*================================================================
+003380* 1700-REWRITE-MASTER - STORE THE NEW RUNNING BALANCE FOR ARG1
+003390*================================================================
+003400 1700-REWRITE-MASTER.
+003410     MOVE ARG1 TO MR-ARG1.
+003420     MOVE ARG4 TO MR-ARG4-BALANCE.
+003430     MOVE ARG5 TO MR-ARG5-BALANCE.
+003440     MOVE ARG6 TO MR-ARG6-BALANCE.
+003450     MOVE ARG7 TO MR-ARG7-BALANCE.
+003460     REWRITE MR-MASTER-RECORD
+003470         INVALID KEY
+003480             WRITE MR-MASTER-RECORD
+003490                 INVALID KEY
+003500                     DISPLAY "DATATYP-W04 MASTER WRITE STATUS "
+003510                             WS-MASTER-STATUS
+003520             END-WRITE
+003530     END-REWRITE.
+003540 1700-EXIT.
+003550     EXIT.
+003560
+003570*================================================================
+003580* 8000-WRITE-AUDIT-RECORD - APPEND ONE LINE TO THE DTAUDIT TRAIL
+003590*================================================================
+003600 8000-WRITE-AUDIT-RECORD.
+003610     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003620     ACCEPT WS-CURRENT-TIME FROM TIME.
+003630     MOVE WS-CURRENT-DATE TO AR-DATE.
+003640     MOVE WS-CURRENT-TIME TO AR-TIME.
+003650     MOVE ARG1 TO AR-ARG1.
+003660     MOVE ARG2 TO AR-ARG2.
+003670     MOVE WS-ARG4-BEFORE TO AR-ARG4-BEFORE.
+003680     MOVE ARG4 TO AR-ARG4-AFTER.
+003690     MOVE WS-ARG5-BEFORE TO AR-ARG5-BEFORE.
+003700     MOVE ARG5 TO AR-ARG5-AFTER.
+003710     MOVE WS-ARG6-BEFORE TO AR-ARG6-BEFORE.
+003720     MOVE ARG6 TO AR-ARG6-AFTER.
+003730     MOVE WS-ARG7-BEFORE TO AR-ARG7-BEFORE.
+003740     MOVE ARG7 TO AR-ARG7-AFTER.
+003750     OPEN EXTEND DTAUDIT-FILE.
+003760     IF WS-AUDIT-STATUS NOT = "00"
+003770         DISPLAY "DATATYP-W01 AUDIT FILE OPEN STATUS "
+003780                 WS-AUDIT-STATUS
+003790     ELSE
+003800         WRITE DT-AUDIT-RECORD
+003810         IF WS-AUDIT-STATUS NOT = "00"
+003820             DISPLAY "DATATYP-W02 AUDIT FILE WRITE STATUS "
+003830                     WS-AUDIT-STATUS
+003840         END-IF
+003850         CLOSE DTAUDIT-FILE
+003860     END-IF.
+003870 8000-EXIT.
+003880     EXIT.
+003890
+003900*================================================================
+003910* 9000-CALL-SAY - NOTIFY THE GO SIDE OF THE FINAL ARG1/ARG2
+003920*================================================================
+003930 9000-CALL-SAY.
+003940     MOVE RETURN-CODE TO WS-RETURN-CODE-SAVE.
+003950     CALL "say" USING BY REFERENCE ARG1
+003960                       BY REFERENCE ARG2
+003970     END-CALL.
+003980     MOVE WS-RETURN-CODE-SAVE TO RETURN-CODE.
+003990 9000-EXIT.
+004000     EXIT.
+004010
+004020*================================================================
+004030* 9100-CALL-SAY-ERROR - NOTIFY THE GO SIDE OF A REJECTED ARG1 OR
+004040* A SIZE ERROR DURING THE ARITHMETIC
+004050*================================================================
+004060 9100-CALL-SAY-ERROR.
+004070     MOVE RETURN-CODE TO WS-RETURN-CODE-SAVE.
+004080     CALL "say-error" USING BY REFERENCE ARG1
+004090                       BY REFERENCE ARG2
+004100     END-CALL.
+004110     MOVE WS-RETURN-CODE-SAVE TO RETURN-CODE.
+004120 9100-EXIT.
+004130     EXIT.
+004140
+004150*================================================================
+004160* 9200-WRITE-SUSPENSE - LOG A REJECTED ARG1 TO DTSUSP FOR REVIEW
+004170*================================================================
+004180 9200-WRITE-SUSPENSE.
+004190     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004200     ACCEPT WS-CURRENT-TIME FROM TIME.
+004210     MOVE WS-CURRENT-DATE TO SR-DATE.
+004220     MOVE WS-CURRENT-TIME TO SR-TIME.
+004230     MOVE ARG1 TO SR-ARG1.
+004240     MOVE ARG2 TO SR-ARG2.
+004250     MOVE "ARG1 NOT FOUND IN AUTHORIZED CODE TABLE"
+004260         TO SR-REASON.
+004270     OPEN EXTEND DTSUSP-FILE.
+004280     IF WS-SUSP-STATUS NOT = "00"
+004290         DISPLAY "DATATYP-W06 SUSPENSE FILE OPEN STATUS "
+004300                 WS-SUSP-STATUS
+004310     ELSE
+004320         WRITE DT-SUSPENSE-RECORD
+004330         IF WS-SUSP-STATUS NOT = "00"
+004340             DISPLAY "DATATYP-W07 SUSPENSE FILE WRITE STATUS "
+004350                     WS-SUSP-STATUS
+004360         END-IF
+004370         CLOSE DTSUSP-FILE
+004380     END-IF.
+004390 9200-EXIT.
+004400     EXIT.
+004410
+004420*================================================================
+004430* 9999-TERMINATE - HOUSEKEEPING BEFORE RETURNING TO THE CALLER
+004440*================================================================
+004450 9999-TERMINATE.
+004460     IF WS-MASTER-OPEN
+004470         CLOSE DTMASTER-FILE
+004480     END-IF.
+004490 9999-EXIT.
+004500     EXIT.
